@@ -1,14 +1,366 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SQLDEMO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-ID-FILE ASSIGN TO CUSTIDS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUST-ID-FILE-STATUS.
+           SELECT NAME-REPORT-FILE ASSIGN TO NAMERPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAME-REPORT-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO SQLEXCPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO RESTCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+           SELECT OPTIONAL VSAM-SWITCH-FILE ASSIGN TO VSAMSW
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VSAM-SWITCH-FILE-STATUS.
+           SELECT OPTIONAL CUSTOMER-VSAM-FILE ASSIGN TO CUSTVSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS VSAM-CUST-ID
+               FILE STATUS IS WS-VSAM-FILE-STATUS.
+           SELECT BILLING-EXTRACT-FILE ASSIGN TO BILLEXT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BILLING-EXTRACT-STATUS.
+           SELECT AUDIT-LOCAL-FILE ASSIGN TO LCLAUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOCAL-STATUS.
+           SELECT STEP-STATUS-FILE ASSIGN TO STEPSTAT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STEP-STATUS-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-ID-FILE.
+       01  CUST-ID-RECORD.
+           05  CUST-ID-IN             PIC 9(4).
+       FD  NAME-REPORT-FILE.
+       01  NAME-REPORT-RECORD         PIC X(80).
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD           PIC X(80).
+       FD  RESTART-FILE.
+           COPY "restart-control.cpy".
+       FD  VSAM-SWITCH-FILE.
+           COPY "vsam-switch-record.cpy".
+       FD  CUSTOMER-VSAM-FILE.
+      *    Same column layout as customer-record.cpy, renamed via COPY
+      *    REPLACING so this FD stays in lockstep with the shared
+      *    CUSTOMER-RECORD copybook (this program also COPYs that
+      *    layout unrenamed into WORKING-STORAGE as SQL host
+      *    variables, so the FD copy needs its own names).
+           COPY "customer-record.cpy"
+               REPLACING ==CUSTOMER-RECORD==
+                      BY ==CUSTOMER-VSAM-RECORD==,
+                         ==CUST-ID==        BY ==VSAM-CUST-ID==,
+                         ==CUST-NAME==      BY ==VSAM-CUST-NAME==,
+                         ==CUST-ADDRESS==   BY ==VSAM-CUST-ADDRESS==,
+                         ==CUST-STATUS==    BY ==VSAM-CUST-STATUS==,
+                         ==CUST-TERRITORY== BY ==VSAM-CUST-TERRITORY==.
+       FD  BILLING-EXTRACT-FILE.
+           COPY "billing-extract-record.cpy".
+       FD  AUDIT-LOCAL-FILE.
+           COPY "audit-local-record.cpy".
+       FD  STEP-STATUS-FILE.
+           COPY "step-status-record.cpy".
        WORKING-STORAGE SECTION.
-       01 WS-ID PIC 9(4) VALUE 1.
-       01 WS-NAME PIC X(10).
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY "customer-record.cpy".
+       01 WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-EOF-CUST-ID          VALUE 'Y'.
+       01 WS-CUST-ID-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-NAME-REPORT-STATUS PIC X(2) VALUE '00'.
+       01 WS-EXCEPTION-STATUS PIC X(2) VALUE '00'.
+       01 WS-BILLING-EXTRACT-STATUS PIC X(2) VALUE '00'.
+       01 WS-AUDIT-LOCAL-STATUS PIC X(2) VALUE '00'.
+       01 WS-STEP-STATUS-STATUS PIC X(2) VALUE '00'.
+       01 WS-RESTART-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-RESTART-RECORDS-PROCESSED PIC 9(8) VALUE ZERO.
+       01 WS-RECORDS-READ PIC 9(8) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+       01 WS-CHECKPOINT-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-VSAM-SWITCH-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-VSAM-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-VSAM-FILE-STATUS-NUM REDEFINES WS-VSAM-FILE-STATUS PIC 99.
+       01 WS-USE-VSAM-EXTRACT PIC X(1) VALUE 'N'.
+           88 WS-USE-VSAM-EXTRACT-YES VALUE 'Y'.
+       01 WS-JOB-RETURN-CODE PIC S9(4) VALUE ZERO.
+       01 WS-AUDIT-JOB-NAME PIC X(8) VALUE 'SQLDEMO'.
+       01 WS-AUDIT-HIT-MISS PIC X(1).
+           88 WS-AUDIT-HIT             VALUE 'H'.
+           88 WS-AUDIT-MISS            VALUE 'M'.
+       01 WS-REPORT-LINE.
+           05  WS-REPORT-ID           PIC 9(4).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  WS-REPORT-NAME         PIC X(10).
+       01 WS-EXCEPTION-LINE.
+           05  WS-EXCEPTION-ID        PIC 9(4).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  WS-EXCEPTION-SQLCODE   PIC S9(9) SIGN LEADING SEPARATE.
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  WS-EXCEPTION-REASON    PIC X(30).
        PROCEDURE DIVISION.
+       0000-MAIN-DRIVER.
+           OPEN INPUT CUST-ID-FILE
+           IF WS-CUST-ID-FILE-STATUS NOT = '00'
+               DISPLAY 'SQLDEMO: ERROR OPENING CUST-ID-FILE, STATUS='
+                   WS-CUST-ID-FILE-STATUS
+               MOVE 16 TO WS-JOB-RETURN-CODE
+               PERFORM 0900-WRITE-STEP-STATUS
+               MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 0100-CHECK-FOR-RESTART
+           PERFORM 0120-OPEN-OUTPUT-FILES
+           PERFORM 0050-CHECK-VSAM-SWITCH
+           PERFORM UNTIL WS-EOF-CUST-ID
+               READ CUST-ID-FILE
+                   AT END
+                       SET WS-EOF-CUST-ID TO TRUE
+                   NOT AT END
+                       IF WS-CUST-ID-FILE-STATUS NOT = '00'
+                           DISPLAY 'SQLDEMO: I/O ERROR, STATUS='
+                               WS-CUST-ID-FILE-STATUS
+                           MOVE 16 TO WS-JOB-RETURN-CODE
+                           SET WS-EOF-CUST-ID TO TRUE
+                       ELSE
+                           ADD 1 TO WS-RECORDS-READ
+                           IF WS-RECORDS-READ >
+                               WS-RESTART-RECORDS-PROCESSED
+                               MOVE CUST-ID-IN TO CUST-ID
+                               PERFORM 1000-LOOKUP-CUSTOMER
+                               PERFORM 0700-CHECKPOINT-IF-DUE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+      *    Final COMMIT for any DB2 work since the last periodic
+      *    checkpoint (including CUSTOMER-AUDIT rows) - a run under
+      *    the checkpoint interval, or a trailing partial batch, would
+      *    otherwise never get committed.
+           IF NOT WS-USE-VSAM-EXTRACT-YES
+               EXEC SQL COMMIT END-EXEC
+           END-IF
+           CLOSE CUST-ID-FILE
+           CLOSE NAME-REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE BILLING-EXTRACT-FILE
+           CLOSE AUDIT-LOCAL-FILE
+           IF WS-USE-VSAM-EXTRACT-YES
+               CLOSE CUSTOMER-VSAM-FILE
+           END-IF
+           PERFORM 0160-CLEAR-RESTART-FILE
+           PERFORM 0900-WRITE-STEP-STATUS
+           MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       0050-CHECK-VSAM-SWITCH.
+           OPEN INPUT VSAM-SWITCH-FILE
+           IF WS-VSAM-SWITCH-FILE-STATUS = '00'
+               READ VSAM-SWITCH-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE VSAM-SWITCH-VALUE TO WS-USE-VSAM-EXTRACT
+               END-READ
+               CLOSE VSAM-SWITCH-FILE
+           END-IF
+           IF WS-USE-VSAM-EXTRACT-YES
+               OPEN INPUT CUSTOMER-VSAM-FILE
+               IF WS-VSAM-FILE-STATUS NOT = '00'
+                   DISPLAY 'SQLDEMO: ERROR OPENING CUSTOMER-VSAM-FILE, '
+                       'STATUS=' WS-VSAM-FILE-STATUS
+                   MOVE 16 TO WS-JOB-RETURN-CODE
+                   PERFORM 0900-WRITE-STEP-STATUS
+                   MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       0100-CHECK-FOR-RESTART.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = '00'
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RESTART-RECORDS-PROCESSED
+                           TO WS-RESTART-RECORDS-PROCESSED
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       0120-OPEN-OUTPUT-FILES.
+      *    A restart picks up the files it depends on with EXTEND so
+      *    records written before the last checkpoint are not lost.
+      *    A fresh run (no prior checkpoint found) starts them empty.
+           IF WS-RESTART-RECORDS-PROCESSED > ZERO
+               OPEN EXTEND NAME-REPORT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND BILLING-EXTRACT-FILE
+               OPEN EXTEND AUDIT-LOCAL-FILE
+           ELSE
+               OPEN OUTPUT NAME-REPORT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT BILLING-EXTRACT-FILE
+               OPEN OUTPUT AUDIT-LOCAL-FILE
+           END-IF
+           IF WS-NAME-REPORT-STATUS NOT = '00'
+               OR WS-EXCEPTION-STATUS NOT = '00'
+               OR WS-BILLING-EXTRACT-STATUS NOT = '00'
+               OR WS-AUDIT-LOCAL-STATUS NOT = '00'
+               DISPLAY 'SQLDEMO: ERROR OPENING AN OUTPUT FILE'
+               MOVE 16 TO WS-JOB-RETURN-CODE
+               PERFORM 0900-WRITE-STEP-STATUS
+               MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       0160-CLEAR-RESTART-FILE.
+      *    Run completed normally - clear the checkpoint so the next
+      *    scheduled run starts at record zero instead of skipping
+      *    ahead as if it were resuming this one.
+           MOVE ZERO TO RESTART-RECORDS-PROCESSED
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-CONTROL-RECORD
+           CLOSE RESTART-FILE.
+
+       0700-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 0750-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CHECKPOINT-COUNT
+           END-IF.
+
+       0750-WRITE-CHECKPOINT.
+      *    Only the DB2 lookup path has anything to commit - the VSAM
+      *    path never touches DB2, so issuing COMMIT there would be a
+      *    no-op against a connection this run isn't using.
+           IF NOT WS-USE-VSAM-EXTRACT-YES
+               EXEC SQL COMMIT END-EXEC
+           END-IF
+           MOVE WS-RECORDS-READ TO RESTART-RECORDS-PROCESSED
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-CONTROL-RECORD
+           CLOSE RESTART-FILE.
+
+       0900-WRITE-STEP-STATUS.
+           MOVE 'SQLDEMO' TO STEP-STATUS-JOB-NAME
+           MOVE 'CUSTLKUP' TO STEP-STATUS-STEP-NAME
+           MOVE SPACES TO STEP-STATUS-PROC-STEP
+           MOVE WS-JOB-RETURN-CODE TO STEP-STATUS-RETURN-CODE
+           ACCEPT STEP-STATUS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN EXTEND STEP-STATUS-FILE
+           WRITE STEP-STATUS-RECORD
+           CLOSE STEP-STATUS-FILE.
+
+       1000-LOOKUP-CUSTOMER.
+           IF WS-USE-VSAM-EXTRACT-YES
+               PERFORM 1100-LOOKUP-VSAM
+           ELSE
+               PERFORM 1200-LOOKUP-DB2
+           END-IF.
+
+       1100-LOOKUP-VSAM.
+           MOVE CUST-ID TO VSAM-CUST-ID
+           READ CUSTOMER-VSAM-FILE
+               KEY IS VSAM-CUST-ID
+           END-READ
+           EVALUATE WS-VSAM-FILE-STATUS
+               WHEN '00'
+                   MOVE VSAM-CUST-NAME TO CUST-NAME
+                   MOVE CUST-ID TO WS-REPORT-ID
+                   MOVE CUST-NAME TO WS-REPORT-NAME
+                   MOVE WS-REPORT-LINE TO NAME-REPORT-RECORD
+                   WRITE NAME-REPORT-RECORD
+                   MOVE CUST-ID TO BILL-EXT-CUST-ID
+                   MOVE CUST-NAME TO BILL-EXT-CUST-NAME
+                   WRITE BILLING-EXTRACT-RECORD
+                   SET WS-AUDIT-HIT TO TRUE
+               WHEN '23'
+                   MOVE CUST-ID TO WS-EXCEPTION-ID
+                   MOVE 100 TO WS-EXCEPTION-SQLCODE
+                   MOVE 'CUSTOMER NOT FOUND' TO WS-EXCEPTION-REASON
+                   MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD
+                   WRITE EXCEPTION-RECORD
+                   SET WS-AUDIT-MISS TO TRUE
+                   IF WS-JOB-RETURN-CODE < 4
+                       MOVE 4 TO WS-JOB-RETURN-CODE
+                   END-IF
+               WHEN OTHER
+                   MOVE CUST-ID TO WS-EXCEPTION-ID
+                   MOVE WS-VSAM-FILE-STATUS-NUM TO WS-EXCEPTION-SQLCODE
+                   MOVE 'VSAM ERROR ON READ' TO WS-EXCEPTION-REASON
+                   MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD
+                   WRITE EXCEPTION-RECORD
+                   SET WS-AUDIT-MISS TO TRUE
+                   MOVE 12 TO WS-JOB-RETURN-CODE
+           END-EVALUATE
+           PERFORM 1450-WRITE-LOCAL-AUDIT-ROW.
+
+       1200-LOOKUP-DB2.
            EXEC SQL
               SELECT NAME
-                INTO :WS-NAME
+                INTO :CUST-NAME
                 FROM CUSTOMER
-               WHERE ID = :WS-ID
-           END-EXEC.
-           STOP RUN.
+               WHERE ID = :CUST-ID
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE CUST-ID TO WS-REPORT-ID
+                   MOVE CUST-NAME TO WS-REPORT-NAME
+                   MOVE WS-REPORT-LINE TO NAME-REPORT-RECORD
+                   WRITE NAME-REPORT-RECORD
+                   MOVE CUST-ID TO BILL-EXT-CUST-ID
+                   MOVE CUST-NAME TO BILL-EXT-CUST-NAME
+                   WRITE BILLING-EXTRACT-RECORD
+                   SET WS-AUDIT-HIT TO TRUE
+               WHEN 100
+                   MOVE CUST-ID TO WS-EXCEPTION-ID
+                   MOVE SQLCODE TO WS-EXCEPTION-SQLCODE
+                   MOVE 'CUSTOMER NOT FOUND' TO WS-EXCEPTION-REASON
+                   MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD
+                   WRITE EXCEPTION-RECORD
+                   SET WS-AUDIT-MISS TO TRUE
+                   IF WS-JOB-RETURN-CODE < 4
+                       MOVE 4 TO WS-JOB-RETURN-CODE
+                   END-IF
+               WHEN OTHER
+                   MOVE CUST-ID TO WS-EXCEPTION-ID
+                   MOVE SQLCODE TO WS-EXCEPTION-SQLCODE
+                   MOVE 'DB2 ERROR ON SELECT' TO WS-EXCEPTION-REASON
+                   MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD
+                   WRITE EXCEPTION-RECORD
+                   SET WS-AUDIT-MISS TO TRUE
+                   MOVE 12 TO WS-JOB-RETURN-CODE
+           END-EVALUATE
+           PERFORM 1400-WRITE-AUDIT-ROW.
+
+       1400-WRITE-AUDIT-ROW.
+           EXEC SQL
+              INSERT INTO CUSTOMER-AUDIT
+                     (JOBNAME, CUSTID, HITMISS, AUDITTS)
+              VALUES (:WS-AUDIT-JOB-NAME, :CUST-ID,
+                      :WS-AUDIT-HIT-MISS, CURRENT TIMESTAMP)
+           END-EXEC
+           IF SQLCODE NOT = 0
+               MOVE CUST-ID TO WS-EXCEPTION-ID
+               MOVE SQLCODE TO WS-EXCEPTION-SQLCODE
+               MOVE 'DB2 ERROR ON AUDIT INSERT' TO WS-EXCEPTION-REASON
+               MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+               MOVE 12 TO WS-JOB-RETURN-CODE
+           END-IF.
+
+       1450-WRITE-LOCAL-AUDIT-ROW.
+      *    VSAM lookup path - kept off DB2 entirely (that is the whole
+      *    point of the VSAM switch) and written to a local file that
+      *    a later batch step loads into CUSTOMER-AUDIT.
+           MOVE WS-AUDIT-JOB-NAME TO AUDIT-LOCAL-JOB-NAME
+           MOVE CUST-ID TO AUDIT-LOCAL-CUST-ID
+           MOVE WS-AUDIT-HIT-MISS TO AUDIT-LOCAL-HIT-MISS
+           ACCEPT AUDIT-LOCAL-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-LOCAL-TIME FROM TIME
+           WRITE AUDIT-LOCAL-RECORD.
