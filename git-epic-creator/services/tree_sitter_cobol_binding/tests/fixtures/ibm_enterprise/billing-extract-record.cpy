@@ -0,0 +1,15 @@
+      *****************************************************************
+      * Fixed-width ID/NAME extract layout handed to the downstream   *
+      * billing extract job. Columns are fixed-position so billing    *
+      * can read this with a plain FD and no delimiter logic:         *
+      *   positions  1- 4  BILL-EXT-CUST-ID    PIC 9(4)                *
+      *   positions  5- 6  FILLER (spaces)                            *
+      *   positions  7-16  BILL-EXT-CUST-NAME  PIC X(10)               *
+      *   positions 17-80  FILLER (spaces, reserved)                  *
+      * One record per successful lookup; misses are not extracted.   *
+      *****************************************************************
+       01  BILLING-EXTRACT-RECORD.
+           05  BILL-EXT-CUST-ID           PIC 9(4).
+           05  FILLER                     PIC X(2) VALUE SPACES.
+           05  BILL-EXT-CUST-NAME         PIC X(10).
+           05  FILLER                     PIC X(64) VALUE SPACES.
