@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CUSTOMER-RECORD - shared layout for the CUSTOMER DB2 table    *
+      * and its VSAM extract. COPY this into WORKING-STORAGE or the   *
+      * FILE SECTION of any program that reads or writes a CUSTOMER   *
+      * row (SQLDEMO, CUSTEXT, CUSTRPT, CUSTMAIN).                    *
+      *****************************************************************
+       01  CUSTOMER-RECORD.
+           05  CUST-ID                PIC 9(4).
+           05  CUST-NAME              PIC X(10).
+           05  CUST-ADDRESS           PIC X(30).
+           05  CUST-STATUS            PIC X(1).
+           05  CUST-TERRITORY         PIC X(4).
