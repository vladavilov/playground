@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLD.
+      *****************************************************************
+      * AUDITLD - loads the local audit mirror SQLDEMO's VSAM lookup  *
+      * path writes (LCLAUDIT, audit-local-record.cpy) into the real  *
+      * CUSTOMER-AUDIT table. Runs as its own batch step after        *
+      * SQLDEMO so switching to the nightly VSAM extract (request     *
+      * 006) does not leave request 008's audit trail with a gap for *
+      * as long as LCLAUDIT sits unloaded.                            *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOCAL-FILE ASSIGN TO LCLAUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOCAL-STATUS.
+           SELECT AUDIT-LOAD-EXCEPTION-FILE ASSIGN TO AUDLDEXC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT STEP-STATUS-FILE ASSIGN TO STEPSTAT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STEP-STATUS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOCAL-FILE.
+           COPY "audit-local-record.cpy".
+       FD  AUDIT-LOAD-EXCEPTION-FILE.
+       01  AUDIT-LOAD-EXCEPTION-RECORD  PIC X(80).
+       FD  STEP-STATUS-FILE.
+           COPY "step-status-record.cpy".
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01 WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-EOF-AUDIT-LOCAL      VALUE 'Y'.
+       01 WS-AUDIT-LOCAL-STATUS PIC X(2) VALUE '00'.
+       01 WS-EXCEPTION-STATUS PIC X(2) VALUE '00'.
+       01 WS-STEP-STATUS-STATUS PIC X(2) VALUE '00'.
+       01 WS-JOB-RETURN-CODE PIC S9(4) VALUE ZERO.
+       01 WS-LOAD-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-EXCEPTION-LINE.
+           05  WS-EXC-JOB-NAME        PIC X(8).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  WS-EXC-CUST-ID         PIC 9(4).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  WS-EXC-SQLCODE         PIC S9(9) SIGN LEADING SEPARATE.
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  WS-EXC-REASON          PIC X(30).
+       PROCEDURE DIVISION.
+       0000-MAIN-DRIVER.
+           OPEN INPUT AUDIT-LOCAL-FILE
+           IF WS-AUDIT-LOCAL-STATUS NOT = '00'
+               DISPLAY 'AUDITLD: ERROR OPENING AUDIT-LOCAL-FILE, '
+                   'STATUS=' WS-AUDIT-LOCAL-STATUS
+               MOVE 16 TO WS-JOB-RETURN-CODE
+               PERFORM 9000-WRITE-STEP-STATUS
+               MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT AUDIT-LOAD-EXCEPTION-FILE
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               DISPLAY 'AUDITLD: ERROR OPENING AUDIT-LOAD-EXCEPTION-'
+                   'FILE, STATUS=' WS-EXCEPTION-STATUS
+               MOVE 16 TO WS-JOB-RETURN-CODE
+               PERFORM 9000-WRITE-STEP-STATUS
+               MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF-AUDIT-LOCAL
+               READ AUDIT-LOCAL-FILE
+                   AT END
+                       SET WS-EOF-AUDIT-LOCAL TO TRUE
+                   NOT AT END
+                       IF WS-AUDIT-LOCAL-STATUS NOT = '00'
+                           DISPLAY 'AUDITLD: I/O ERROR, STATUS='
+                               WS-AUDIT-LOCAL-STATUS
+                           MOVE 12 TO WS-JOB-RETURN-CODE
+                           SET WS-EOF-AUDIT-LOCAL TO TRUE
+                       ELSE
+                           PERFORM 1000-LOAD-AUDIT-ROW
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AUDIT-LOCAL-FILE
+           CLOSE AUDIT-LOAD-EXCEPTION-FILE
+           DISPLAY 'AUDIT ROWS LOADED: ' WS-LOAD-COUNT
+           PERFORM 9000-WRITE-STEP-STATUS
+           MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       1000-LOAD-AUDIT-ROW.
+           EXEC SQL
+              INSERT INTO CUSTOMER-AUDIT
+                     (JOBNAME, CUSTID, HITMISS, AUDITTS)
+              VALUES (:AUDIT-LOCAL-JOB-NAME, :AUDIT-LOCAL-CUST-ID,
+                      :AUDIT-LOCAL-HIT-MISS, CURRENT TIMESTAMP)
+           END-EXEC
+           IF SQLCODE = 0
+               ADD 1 TO WS-LOAD-COUNT
+           ELSE
+               DISPLAY 'AUDITLD: DB2 ERROR ON AUDIT LOAD, SQLCODE='
+                   SQLCODE
+               MOVE AUDIT-LOCAL-JOB-NAME TO WS-EXC-JOB-NAME
+               MOVE AUDIT-LOCAL-CUST-ID TO WS-EXC-CUST-ID
+               MOVE SQLCODE TO WS-EXC-SQLCODE
+               MOVE 'DB2 ERROR ON AUDIT LOAD' TO WS-EXC-REASON
+               MOVE WS-EXCEPTION-LINE TO AUDIT-LOAD-EXCEPTION-RECORD
+               WRITE AUDIT-LOAD-EXCEPTION-RECORD
+               MOVE 12 TO WS-JOB-RETURN-CODE
+           END-IF.
+
+       9000-WRITE-STEP-STATUS.
+           MOVE 'AUDITLD' TO STEP-STATUS-JOB-NAME
+           MOVE 'AUDLOAD' TO STEP-STATUS-STEP-NAME
+           MOVE SPACES TO STEP-STATUS-PROC-STEP
+           MOVE WS-JOB-RETURN-CODE TO STEP-STATUS-RETURN-CODE
+           ACCEPT STEP-STATUS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN EXTEND STEP-STATUS-FILE
+           WRITE STEP-STATUS-RECORD
+           CLOSE STEP-STATUS-FILE.
