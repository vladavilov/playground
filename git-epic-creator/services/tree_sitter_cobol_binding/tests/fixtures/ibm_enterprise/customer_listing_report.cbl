@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Reads the same VSAM KSDS CUSTEXT (customer_vsam_extract.cbl)
+      *    produces nightly, read back here in key sequence rather
+      *    than random - there is no separate flat CUSTEXTR extract
+      *    in this batch suite, so this is the listing's actual input.
+           SELECT CUSTOMER-EXTRACT-FILE ASSIGN TO CUSTVSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTOMER-EXTRACT-STATUS.
+           SELECT LISTING-FILE ASSIGN TO CUSTLIST
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STEP-STATUS-FILE ASSIGN TO STEPSTAT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STEP-STATUS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-EXTRACT-FILE.
+           COPY "customer-record.cpy".
+       FD  LISTING-FILE.
+       01  LISTING-LINE               PIC X(132).
+       FD  STEP-STATUS-FILE.
+           COPY "step-status-record.cpy".
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-EOF-EXTRACT          VALUE 'Y'.
+       01 WS-CUSTOMER-EXTRACT-STATUS PIC X(2) VALUE '00'.
+       01 WS-STEP-STATUS-STATUS PIC X(2) VALUE '00'.
+       01 WS-JOB-RETURN-CODE PIC S9(4) VALUE ZERO.
+       01 WS-FIRST-RECORD-SWITCH PIC X(1) VALUE 'Y'.
+           88 WS-FIRST-RECORD         VALUE 'Y' FALSE 'N'.
+       01 WS-PAGE-NUMBER PIC 9(4) VALUE ZERO.
+       01 WS-LINE-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-LINES-PER-PAGE PIC 9(3) VALUE 50.
+       01 WS-PREV-TERRITORY PIC X(4) VALUE SPACES.
+       01 WS-TERRITORY-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-GRAND-TOTAL-COUNT PIC 9(6) VALUE ZERO.
+
+       01 WS-PAGE-HEADER-1.
+           05  FILLER                 PIC X(1)   VALUE SPACE.
+           05  FILLER                 PIC X(30)  VALUE
+               'CUSTOMER LISTING BY TERRITORY'.
+           05  FILLER                 PIC X(20)  VALUE SPACES.
+           05  FILLER                 PIC X(5)   VALUE 'PAGE '.
+           05  WS-HDR-PAGE-NUMBER     PIC ZZZ9.
+
+       01 WS-PAGE-HEADER-2.
+           05  FILLER                 PIC X(1)   VALUE SPACE.
+           05  FILLER                 PIC X(10)  VALUE 'TERRITORY'.
+           05  FILLER                 PIC X(4)   VALUE SPACES.
+           05  FILLER                 PIC X(4)   VALUE 'ID'.
+           05  FILLER                 PIC X(4)   VALUE SPACES.
+           05  FILLER                 PIC X(10)  VALUE 'NAME'.
+           05  FILLER                 PIC X(6)   VALUE SPACES.
+           05  FILLER                 PIC X(30)  VALUE 'ADDRESS'.
+           05  FILLER                 PIC X(4)   VALUE SPACES.
+           05  FILLER                 PIC X(6)   VALUE 'STATUS'.
+
+       01 WS-DETAIL-LINE.
+           05  FILLER                 PIC X(1)   VALUE SPACE.
+           05  WS-DET-TERRITORY       PIC X(4).
+           05  FILLER                 PIC X(10)  VALUE SPACES.
+           05  WS-DET-ID              PIC 9(4).
+           05  FILLER                 PIC X(4)   VALUE SPACES.
+           05  WS-DET-NAME            PIC X(10).
+           05  FILLER                 PIC X(6)   VALUE SPACES.
+           05  WS-DET-ADDRESS         PIC X(30).
+           05  FILLER                 PIC X(4)   VALUE SPACES.
+           05  WS-DET-STATUS          PIC X(1).
+
+       01 WS-TERRITORY-TOTAL-LINE.
+           05  FILLER                 PIC X(1)   VALUE SPACE.
+           05  FILLER                 PIC X(15)  VALUE
+               'TERRITORY TOTAL'.
+           05  WS-TOT-TERRITORY       PIC X(4).
+           05  FILLER                 PIC X(3)   VALUE SPACES.
+           05  WS-TOT-COUNT           PIC ZZZZ9.
+
+       01 WS-GRAND-TOTAL-LINE.
+           05  FILLER                 PIC X(1)   VALUE SPACE.
+           05  FILLER                 PIC X(18)  VALUE
+               'GRAND TOTAL COUNT '.
+           05  WS-GRAND-TOT-COUNT     PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-DRIVER.
+           OPEN INPUT CUSTOMER-EXTRACT-FILE
+           IF WS-CUSTOMER-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'CUSTRPT: ERROR OPENING CUSTOMER-EXTRACT-FILE, '
+                   'STATUS=' WS-CUSTOMER-EXTRACT-STATUS
+               MOVE 16 TO WS-JOB-RETURN-CODE
+               PERFORM 9000-WRITE-STEP-STATUS
+               MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT LISTING-FILE
+           PERFORM 1000-READ-CUSTOMER-EXTRACT
+           PERFORM UNTIL WS-EOF-EXTRACT
+               IF WS-FIRST-RECORD
+                   OR CUST-TERRITORY NOT = WS-PREV-TERRITORY
+                   PERFORM 3000-TERRITORY-BREAK
+               END-IF
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM 2000-WRITE-PAGE-HEADERS
+               END-IF
+               PERFORM 4000-WRITE-DETAIL-LINE
+               PERFORM 1000-READ-CUSTOMER-EXTRACT
+           END-PERFORM
+           IF NOT WS-FIRST-RECORD
+               PERFORM 3100-WRITE-TERRITORY-TOTAL
+               PERFORM 5000-WRITE-GRAND-TOTAL
+           END-IF
+           CLOSE CUSTOMER-EXTRACT-FILE
+           CLOSE LISTING-FILE
+           PERFORM 9000-WRITE-STEP-STATUS
+           MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       1000-READ-CUSTOMER-EXTRACT.
+           READ CUSTOMER-EXTRACT-FILE
+               AT END
+                   SET WS-EOF-EXTRACT TO TRUE
+               NOT AT END
+                   IF WS-CUSTOMER-EXTRACT-STATUS NOT = '00'
+                       DISPLAY 'CUSTRPT: I/O ERROR ON EXTRACT, STATUS='
+                           WS-CUSTOMER-EXTRACT-STATUS
+                       MOVE 12 TO WS-JOB-RETURN-CODE
+                       SET WS-EOF-EXTRACT TO TRUE
+                   END-IF
+           END-READ.
+
+       9000-WRITE-STEP-STATUS.
+           MOVE 'CUSTRPT' TO STEP-STATUS-JOB-NAME
+           MOVE 'CUSTLIST' TO STEP-STATUS-STEP-NAME
+           MOVE SPACES TO STEP-STATUS-PROC-STEP
+           MOVE WS-JOB-RETURN-CODE TO STEP-STATUS-RETURN-CODE
+           ACCEPT STEP-STATUS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN EXTEND STEP-STATUS-FILE
+           WRITE STEP-STATUS-RECORD
+           CLOSE STEP-STATUS-FILE.
+
+       2000-WRITE-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE-NUMBER
+           MOVE WS-PAGE-HEADER-1 TO LISTING-LINE
+           WRITE LISTING-LINE
+           MOVE WS-PAGE-HEADER-2 TO LISTING-LINE
+           WRITE LISTING-LINE
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       3000-TERRITORY-BREAK.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 3100-WRITE-TERRITORY-TOTAL
+           END-IF
+           MOVE CUST-TERRITORY TO WS-PREV-TERRITORY
+           MOVE ZERO TO WS-TERRITORY-COUNT
+           SET WS-FIRST-RECORD TO FALSE
+           PERFORM 2000-WRITE-PAGE-HEADERS.
+
+       3100-WRITE-TERRITORY-TOTAL.
+           MOVE WS-PREV-TERRITORY TO WS-TOT-TERRITORY
+           MOVE WS-TERRITORY-COUNT TO WS-TOT-COUNT
+           MOVE WS-TERRITORY-TOTAL-LINE TO LISTING-LINE
+           WRITE LISTING-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       4000-WRITE-DETAIL-LINE.
+           MOVE CUST-TERRITORY TO WS-DET-TERRITORY
+           MOVE CUST-ID TO WS-DET-ID
+           MOVE CUST-NAME TO WS-DET-NAME
+           MOVE CUST-ADDRESS TO WS-DET-ADDRESS
+           MOVE CUST-STATUS TO WS-DET-STATUS
+           MOVE WS-DETAIL-LINE TO LISTING-LINE
+           WRITE LISTING-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-TERRITORY-COUNT
+           ADD 1 TO WS-GRAND-TOTAL-COUNT.
+
+       5000-WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL-COUNT TO WS-GRAND-TOT-COUNT
+           MOVE WS-GRAND-TOTAL-LINE TO LISTING-LINE
+           WRITE LISTING-LINE.
