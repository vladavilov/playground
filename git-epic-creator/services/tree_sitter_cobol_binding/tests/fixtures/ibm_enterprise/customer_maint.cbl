@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAIN.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY "customer-record.cpy".
+           COPY "customer-maint-map.cpy".
+       01 WS-RESP PIC S9(8) COMP.
+       01 WS-MAP-NAME PIC X(7) VALUE 'CUSTMNT'.
+       01 WS-MAPSET-NAME PIC X(7) VALUE 'CUSTMAP'.
+       01 WS-TRANS-ID PIC X(4) VALUE 'CUST'.
+       01 WS-COMMAREA-LENGTH PIC S9(4) COMP VALUE 49.
+       LINKAGE SECTION.
+      *    Carries the last-fetched CUSTOMER row (and its ID) forward
+      *    across pseudo-conversational turns - CUSTMAP's CTRL=(FRSET)
+      *    resets every field's MDT on each SEND MAP, so a field the
+      *    operator does not personally retype comes back untransmitted
+      *    on the next RECEIVE MAP. Without this, an edit to one column
+      *    would overlay the others with blank working-storage content.
+           COPY "customer-record.cpy"
+               REPLACING ==CUSTOMER-RECORD== BY ==DFHCOMMAREA==,
+                         ==CUST-ID==         BY ==CA-CUST-ID==,
+                         ==CUST-NAME==       BY ==CA-CUST-NAME==,
+                         ==CUST-ADDRESS==    BY ==CA-CUST-ADDRESS==,
+                         ==CUST-STATUS==     BY ==CA-CUST-STATUS==,
+                         ==CUST-TERRITORY==  BY ==CA-CUST-TERRITORY==.
+       PROCEDURE DIVISION.
+       0000-MAIN-DRIVER.
+           EXEC CICS HANDLE AID
+               CLEAR(9999-END-SESSION)
+               PF3(9999-END-SESSION)
+           END-EXEC
+           IF EIBCALEN = 0
+               PERFORM 9100-SEND-INITIAL-MAP
+           ELSE
+               PERFORM 9200-RECEIVE-AND-PROCESS
+           END-IF.
+
+       9100-SEND-INITIAL-MAP.
+           MOVE SPACES TO CUSTMNTO
+           MOVE 'ENTER CUSTOMER ID AND PRESS ENTER' TO CUSTMSGO
+           MOVE ZERO TO CA-CUST-ID
+           EXEC CICS SEND MAP(WS-MAP-NAME)
+               MAPSET(WS-MAPSET-NAME)
+               FROM(CUSTMNTO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN TRANSID(WS-TRANS-ID)
+               COMMAREA(DFHCOMMAREA) LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
+       9200-RECEIVE-AND-PROCESS.
+           EXEC CICS RECEIVE MAP(WS-MAP-NAME)
+               MAPSET(WS-MAPSET-NAME)
+               INTO(CUSTMNTI)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 9999-END-SESSION
+           ELSE
+      *        A field whose MDT is off (never retyped this turn) comes
+      *        back with length -1, not 0 - CUSTIDL <= 0 catches both
+      *        that case and a truly empty field. When the ID itself
+      *        was not retyped, fall back to the ID carried in the
+      *        commarea from the prior turn instead of treating it as
+      *        missing.
+               IF CUSTIDL > 0
+                   MOVE CUSTIDI TO CUST-ID
+               ELSE
+                   IF CA-CUST-ID NOT = ZERO
+                       MOVE CA-CUST-ID TO CUST-ID
+                   END-IF
+               END-IF
+               IF CUSTIDL <= 0 AND CA-CUST-ID = ZERO
+                   MOVE 'CUSTOMER ID IS REQUIRED - PRESS ENTER'
+                       TO CUSTMSGO
+               ELSE
+                   IF CUSTNAML > 0 OR CUSTADDL > 0
+                       OR CUSTSTAL > 0 OR CUSTTERL > 0
+                       PERFORM 1000-UPDATE-CUSTOMER
+                   ELSE
+                       PERFORM 2000-INQUIRE-CUSTOMER
+                   END-IF
+               END-IF
+               PERFORM 9300-SAVE-COMMAREA
+               PERFORM 9000-SEND-MAP
+               EXEC CICS RETURN TRANSID(WS-TRANS-ID)
+                   COMMAREA(DFHCOMMAREA) LENGTH(WS-COMMAREA-LENGTH)
+               END-EXEC
+           END-IF.
+
+       1000-UPDATE-CUSTOMER.
+      *    Only overlay a column the operator actually retyped this
+      *    turn - an untransmitted field (MDT off) falls back to the
+      *    value fetched by 2000-INQUIRE-CUSTOMER and carried forward
+      *    in the commarea, instead of blanking it out.
+           IF CUSTNAML > 0
+               MOVE CUSTNAMI TO CUST-NAME
+           ELSE
+               MOVE CA-CUST-NAME TO CUST-NAME
+           END-IF
+           IF CUSTADDL > 0
+               MOVE CUSTADDI TO CUST-ADDRESS
+           ELSE
+               MOVE CA-CUST-ADDRESS TO CUST-ADDRESS
+           END-IF
+           IF CUSTSTAL > 0
+               MOVE CUSTSTAI TO CUST-STATUS
+           ELSE
+               MOVE CA-CUST-STATUS TO CUST-STATUS
+           END-IF
+           IF CUSTTERL > 0
+               MOVE CUSTTERI TO CUST-TERRITORY
+           ELSE
+               MOVE CA-CUST-TERRITORY TO CUST-TERRITORY
+           END-IF
+           EXEC SQL
+              UPDATE CUSTOMER
+                 SET NAME = :CUST-NAME,
+                     ADDRESS = :CUST-ADDRESS,
+                     STATUS = :CUST-STATUS,
+                     TERRITORY = :CUST-TERRITORY
+               WHERE ID = :CUST-ID
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+                   MOVE 'CUSTOMER UPDATED' TO CUSTMSGO
+               WHEN 100
+                   PERFORM 1100-INSERT-CUSTOMER
+               WHEN OTHER
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE 'DB2 ERROR ON UPDATE - SEE SQLCODE'
+                       TO CUSTMSGO
+           END-EVALUATE.
+
+       1100-INSERT-CUSTOMER.
+           EXEC SQL
+              INSERT INTO CUSTOMER
+                     (ID, NAME, ADDRESS, STATUS, TERRITORY)
+              VALUES (:CUST-ID, :CUST-NAME, :CUST-ADDRESS,
+                      :CUST-STATUS, :CUST-TERRITORY)
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+                   MOVE 'CUSTOMER ADDED' TO CUSTMSGO
+               WHEN OTHER
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE 'DB2 ERROR ON INSERT - SEE SQLCODE'
+                       TO CUSTMSGO
+           END-EVALUATE.
+
+       2000-INQUIRE-CUSTOMER.
+           EXEC SQL
+              SELECT NAME, ADDRESS, STATUS, TERRITORY
+                INTO :CUST-NAME, :CUST-ADDRESS, :CUST-STATUS,
+                     :CUST-TERRITORY
+                FROM CUSTOMER
+               WHERE ID = :CUST-ID
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE 'KEY IN CHANGES AND PRESS ENTER TO UPDATE'
+                       TO CUSTMSGO
+               WHEN 100
+                   MOVE SPACES TO CUST-NAME
+                   MOVE SPACES TO CUST-ADDRESS
+                   MOVE SPACES TO CUST-STATUS
+                   MOVE SPACES TO CUST-TERRITORY
+                   MOVE 'CUSTOMER NOT FOUND - KEY IN DATA TO ADD'
+                       TO CUSTMSGO
+               WHEN OTHER
+                   MOVE 'DB2 ERROR ON INQUIRY - SEE SQLCODE'
+                       TO CUSTMSGO
+           END-EVALUATE.
+
+       9000-SEND-MAP.
+      *    CUST-NAME/ADDRESS/STATUS/TERRITORY already hold the right
+      *    values for every path that reaches here (just-fetched by
+      *    2000-INQUIRE-CUSTOMER, or just-written by 1000-UPDATE-
+      *    CUSTOMER/1100-INSERT-CUSTOMER), so one set of MOVEs covers
+      *    the inquiry display and the update/insert confirmation
+      *    screen alike.
+           MOVE CUST-ID TO CUSTIDO
+           MOVE CUST-NAME TO CUSTNAMO
+           MOVE CUST-ADDRESS TO CUSTADDO
+           MOVE CUST-STATUS TO CUSTSTAO
+           MOVE CUST-TERRITORY TO CUSTTERO
+           EXEC CICS SEND MAP(WS-MAP-NAME)
+               MAPSET(WS-MAPSET-NAME)
+               FROM(CUSTMNTO)
+               ERASE
+           END-EXEC.
+
+       9300-SAVE-COMMAREA.
+           MOVE CUST-ID TO CA-CUST-ID
+           MOVE CUST-NAME TO CA-CUST-NAME
+           MOVE CUST-ADDRESS TO CA-CUST-ADDRESS
+           MOVE CUST-STATUS TO CA-CUST-STATUS
+           MOVE CUST-TERRITORY TO CA-CUST-TERRITORY.
+
+       9999-END-SESSION.
+           EXEC CICS SEND TEXT
+               FROM('CUSTOMER MAINTENANCE ENDED')
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN END-EXEC.
