@@ -0,0 +1,10 @@
+      *****************************************************************
+      * ALERT-RECORD - one entry per ERROR/CRITICAL step, written by  *
+      * RETCODE to the alert file the monitoring pickup job scans.    *
+      *****************************************************************
+       01  ALERT-RECORD.
+           05  ALERT-JOB-NAME             PIC X(8).
+           05  ALERT-STEP-NAME            PIC X(8).
+           05  ALERT-SEVERITY             PIC X(8).
+           05  ALERT-RETURN-CODE          PIC S9(4).
+           05  ALERT-MESSAGE              PIC X(40).
