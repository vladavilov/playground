@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEXT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-VSAM-FILE ASSIGN TO CUSTVSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-VSAM-FILE-STATUS.
+           SELECT STEP-STATUS-FILE ASSIGN TO STEPSTAT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STEP-STATUS-STATUS.
+           SELECT EXTRACT-EXCEPTION-FILE ASSIGN TO VSAMEXC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-EXCEPTION-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-VSAM-FILE.
+           COPY "customer-record.cpy".
+       FD  STEP-STATUS-FILE.
+           COPY "step-status-record.cpy".
+       FD  EXTRACT-EXCEPTION-FILE.
+       01  EXTRACT-EXCEPTION-RECORD   PIC X(80).
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01 WS-VSAM-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-STEP-STATUS-STATUS PIC X(2) VALUE '00'.
+       01 WS-EXTRACT-EXCEPTION-STATUS PIC X(2) VALUE '00'.
+       01 WS-EXTRACT-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-JOB-RETURN-CODE PIC S9(4) VALUE ZERO.
+       01 WS-EXTRACT-EXCEPTION-LINE.
+           05  WS-EXT-EXC-ID          PIC 9(4).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  WS-EXT-EXC-STATUS      PIC X(2).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  WS-EXT-EXC-REASON      PIC X(30).
+       PROCEDURE DIVISION.
+       0000-MAIN-DRIVER.
+           OPEN OUTPUT CUSTOMER-VSAM-FILE
+           IF WS-VSAM-FILE-STATUS NOT = '00'
+               DISPLAY 'CUSTEXT: ERROR OPENING CUSTOMER-VSAM-FILE, '
+                   'STATUS=' WS-VSAM-FILE-STATUS
+               MOVE 16 TO WS-JOB-RETURN-CODE
+               PERFORM 2000-WRITE-STEP-STATUS
+               MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXTRACT-EXCEPTION-FILE
+           IF WS-EXTRACT-EXCEPTION-STATUS NOT = '00'
+               DISPLAY 'CUSTEXT: ERROR OPENING EXTRACT-EXCEPTION-FILE, '
+                   'STATUS=' WS-EXTRACT-EXCEPTION-STATUS
+               MOVE 16 TO WS-JOB-RETURN-CODE
+               PERFORM 2000-WRITE-STEP-STATUS
+               MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           EXEC SQL
+              DECLARE CUST-CURSOR CURSOR FOR
+                 SELECT ID, NAME, ADDRESS, STATUS, TERRITORY
+                   FROM CUSTOMER
+                  ORDER BY ID
+           END-EXEC
+           EXEC SQL
+              OPEN CUST-CURSOR
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY 'CUSTEXT: DB2 ERROR ON CURSOR OPEN, SQLCODE='
+                   SQLCODE
+               MOVE 12 TO WS-JOB-RETURN-CODE
+           ELSE
+               PERFORM 1000-EXTRACT-CUSTOMERS
+                   UNTIL SQLCODE NOT = 0
+           END-IF
+           EXEC SQL
+              CLOSE CUST-CURSOR
+           END-EXEC
+           CLOSE CUSTOMER-VSAM-FILE
+           CLOSE EXTRACT-EXCEPTION-FILE
+           DISPLAY 'CUSTOMERS EXTRACTED: ' WS-EXTRACT-COUNT
+           PERFORM 2000-WRITE-STEP-STATUS
+           MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       1000-EXTRACT-CUSTOMERS.
+           EXEC SQL
+              FETCH CUST-CURSOR
+               INTO :CUST-ID, :CUST-NAME, :CUST-ADDRESS,
+                    :CUST-STATUS, :CUST-TERRITORY
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   WRITE CUSTOMER-RECORD
+                   IF WS-VSAM-FILE-STATUS NOT = '00'
+                       DISPLAY 'CUSTEXT: ERROR WRITING VSAM EXTRACT, '
+                           'STATUS=' WS-VSAM-FILE-STATUS
+                       MOVE CUST-ID TO WS-EXT-EXC-ID
+                       MOVE WS-VSAM-FILE-STATUS TO WS-EXT-EXC-STATUS
+                       MOVE 'VSAM ERROR ON WRITE' TO WS-EXT-EXC-REASON
+                       MOVE WS-EXTRACT-EXCEPTION-LINE
+                           TO EXTRACT-EXCEPTION-RECORD
+                       WRITE EXTRACT-EXCEPTION-RECORD
+                       MOVE 12 TO WS-JOB-RETURN-CODE
+                   ELSE
+                       ADD 1 TO WS-EXTRACT-COUNT
+                   END-IF
+               WHEN 100
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'CUSTEXT: DB2 ERROR ON FETCH, SQLCODE='
+                       SQLCODE
+                   MOVE 12 TO WS-JOB-RETURN-CODE
+           END-EVALUATE.
+
+       2000-WRITE-STEP-STATUS.
+           MOVE 'CUSTEXT' TO STEP-STATUS-JOB-NAME
+           MOVE 'CUSTVEXT' TO STEP-STATUS-STEP-NAME
+           MOVE SPACES TO STEP-STATUS-PROC-STEP
+           MOVE WS-JOB-RETURN-CODE TO STEP-STATUS-RETURN-CODE
+           ACCEPT STEP-STATUS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN EXTEND STEP-STATUS-FILE
+           WRITE STEP-STATUS-RECORD
+           CLOSE STEP-STATUS-FILE.
