@@ -0,0 +1,11 @@
+      *****************************************************************
+      * STEP-STATUS-RECORD - one entry per job step, appended to the  *
+      * run's control file (STEPSTAT) by each step as it completes.   *
+      * Read back by RETCODE to build the run-level audit trail.      *
+      *****************************************************************
+       01  STEP-STATUS-RECORD.
+           05  STEP-STATUS-JOB-NAME       PIC X(8).
+           05  STEP-STATUS-STEP-NAME      PIC X(8).
+           05  STEP-STATUS-PROC-STEP      PIC X(8).
+           05  STEP-STATUS-RETURN-CODE    PIC S9(4).
+           05  STEP-STATUS-RUN-DATE       PIC 9(8).
