@@ -0,0 +1,48 @@
+      *****************************************************************
+      * CUSTMNT symbolic map - generated by the BMS assembly of       *
+      * customer_maint_map.bms (mapset CUSTMAP, map CUSTMNT). COPY    *
+      * this into CUSTMAIN's WORKING-STORAGE for EXEC CICS SEND/      *
+      * RECEIVE MAP against the CUSTOMER maintenance screen.          *
+      *****************************************************************
+       01  CUSTMNTI.
+           05  FILLER                     PIC X(12).
+           05  CUSTIDL                    PIC S9(4) COMP.
+           05  CUSTIDF                    PIC X.
+           05  FILLER REDEFINES CUSTIDF    PIC X.
+           05  CUSTIDA                    PIC X.
+           05  CUSTIDI                    PIC X(4).
+           05  CUSTNAML                   PIC S9(4) COMP.
+           05  CUSTNAMF                   PIC X.
+           05  FILLER REDEFINES CUSTNAMF   PIC X.
+           05  CUSTNAMA                   PIC X.
+           05  CUSTNAMI                   PIC X(10).
+           05  CUSTADDL                   PIC S9(4) COMP.
+           05  CUSTADDF                   PIC X.
+           05  FILLER REDEFINES CUSTADDF   PIC X.
+           05  CUSTADDA                   PIC X.
+           05  CUSTADDI                   PIC X(30).
+           05  CUSTSTAL                   PIC S9(4) COMP.
+           05  CUSTSTAF                   PIC X.
+           05  FILLER REDEFINES CUSTSTAF   PIC X.
+           05  CUSTSTAA                   PIC X.
+           05  CUSTSTAI                   PIC X(1).
+           05  CUSTTERL                   PIC S9(4) COMP.
+           05  CUSTTERF                   PIC X.
+           05  FILLER REDEFINES CUSTTERF   PIC X.
+           05  CUSTTERA                   PIC X.
+           05  CUSTTERI                   PIC X(4).
+
+       01  CUSTMNTO.
+           05  FILLER                     PIC X(12).
+           05  FILLER                     PIC X(3).
+           05  CUSTIDO                    PIC X(4).
+           05  FILLER                     PIC X(3).
+           05  CUSTNAMO                   PIC X(10).
+           05  FILLER                     PIC X(3).
+           05  CUSTADDO                   PIC X(30).
+           05  FILLER                     PIC X(3).
+           05  CUSTSTAO                   PIC X(1).
+           05  FILLER                     PIC X(3).
+           05  CUSTTERO                   PIC X(4).
+           05  FILLER                     PIC X(3).
+           05  CUSTMSGO                   PIC X(79).
