@@ -0,0 +1,13 @@
+      *****************************************************************
+      * RESTART-CONTROL-RECORD - single-record restart control file   *
+      * for the batch customer-lookup run. SQLDEMO rewrites this      *
+      * every WS-CHECKPOINT-INTERVAL records with the count of        *
+      * CUST-ID-FILE records read so far, so a restarted run can      *
+      * skip that many input records and resume. A count is used      *
+      * instead of the last CUST-ID value because CUST-ID-FILE is not *
+      * guaranteed to be in ascending ID order - a value-based         *
+      * checkpoint would silently skip any out-of-sequence ID that    *
+      * happens to sort at or below the checkpoint.                   *
+      *****************************************************************
+       01  RESTART-CONTROL-RECORD.
+           05  RESTART-RECORDS-PROCESSED PIC 9(8).
