@@ -0,0 +1,45 @@
+***********************************************************************
+* CUSTMAP - BMS mapset for the CUSTOMER maintenance screen (CUSTMNT). *
+* Lets an operator key in an ID and add/correct the NAME, ADDRESS,    *
+* STATUS and TERRITORY columns on the CUSTOMER table without a DBA    *
+* ticket. Assembled with DFHMSD/DFHMDI/DFHMDF to produce the          *
+* CUSTMAP load module and the CUSTMNT symbolic map copybook.          *
+***********************************************************************
+CUSTMAP  DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+CUSTMNT  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),LENGTH=20,ATTRB=(PROT,BRT),                X
+               INITIAL='CUSTOMER MAINTENANCE'
+*
+         DFHMDF POS=(3,1),LENGTH=12,ATTRB=(PROT,NORM),               X
+               INITIAL='CUSTOMER ID:'
+CUSTID   DFHMDF POS=(3,14),LENGTH=4,ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(5,1),LENGTH=12,ATTRB=(PROT,NORM),               X
+               INITIAL='NAME:'
+CUSTNAM  DFHMDF POS=(5,14),LENGTH=10,ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(7,1),LENGTH=12,ATTRB=(PROT,NORM),               X
+               INITIAL='ADDRESS:'
+CUSTADD  DFHMDF POS=(7,14),LENGTH=30,ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(9,1),LENGTH=12,ATTRB=(PROT,NORM),               X
+               INITIAL='STATUS:'
+CUSTSTA  DFHMDF POS=(9,14),LENGTH=1,ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(11,1),LENGTH=12,ATTRB=(PROT,NORM),              X
+               INITIAL='TERRITORY:'
+CUSTTER  DFHMDF POS=(11,14),LENGTH=4,ATTRB=(UNPROT,NORM)
+*
+CUSTMSG  DFHMDF POS=(23,1),LENGTH=79,ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
