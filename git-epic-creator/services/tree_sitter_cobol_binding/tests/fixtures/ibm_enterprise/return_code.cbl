@@ -1,8 +1,137 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RETCODE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL STEP-STATUS-FILE ASSIGN TO STEPSTAT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STEP-STATUS-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO RCAUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-FILE-STATUS.
+           SELECT ALERT-FILE ASSIGN TO RCALERT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STEP-STATUS-FILE.
+           COPY "step-status-record.cpy".
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD           PIC X(80).
+       FD  ALERT-FILE.
+           COPY "alert-record.cpy".
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-EOF-STEP-STATUS      VALUE 'Y'.
+       01 WS-STEP-STATUS-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-AUDIT-LOG-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-ALERT-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-TODAY-DATE PIC 9(8) VALUE ZERO.
+       01 WS-WORST-RETURN-CODE PIC S9(4) VALUE ZERO.
+       01 WS-SEVERITY PIC X(8).
+           88 WS-SEVERITY-OK          VALUE 'OK'.
+           88 WS-SEVERITY-WARNING     VALUE 'WARNING'.
+           88 WS-SEVERITY-ERROR       VALUE 'ERROR'.
+           88 WS-SEVERITY-CRITICAL    VALUE 'CRITICAL'.
+       01 WS-AUDIT-LINE.
+           05  WS-AUDIT-JOB-NAME      PIC X(8).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  WS-AUDIT-STEP-NAME     PIC X(8).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  WS-AUDIT-PROC-STEP     PIC X(8).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  WS-AUDIT-RETURN-CODE   PIC S9(4) SIGN LEADING SEPARATE.
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  WS-AUDIT-SEVERITY      PIC X(8).
        PROCEDURE DIVISION.
-           MOVE 0 TO RETURN-CODE.
-           IF RETURN-CODE = 0
-               DISPLAY 'OK'
+       0000-MAIN-DRIVER.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           OPEN INPUT STEP-STATUS-FILE
+           OPEN OUTPUT AUDIT-LOG-FILE
+           OPEN OUTPUT ALERT-FILE
+           IF WS-AUDIT-LOG-FILE-STATUS NOT = '00'
+               OR WS-ALERT-FILE-STATUS NOT = '00'
+               DISPLAY 'RETCODE: ERROR OPENING AN OUTPUT FILE'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-STEP-STATUS-FILE-STATUS = '00'
+               PERFORM UNTIL WS-EOF-STEP-STATUS
+                   READ STEP-STATUS-FILE
+                       AT END
+                           SET WS-EOF-STEP-STATUS TO TRUE
+                       NOT AT END
+                           IF STEP-STATUS-RUN-DATE = WS-TODAY-DATE
+                               PERFORM 1000-AUDIT-STEP
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STEP-STATUS-FILE
+           ELSE
+               DISPLAY 'RETCODE: NO STEPSTAT FOUND - NOTHING TO AUDIT'
            END-IF
+           PERFORM 3000-SET-JOB-RETURN-CODE
+           CLOSE AUDIT-LOG-FILE
+           CLOSE ALERT-FILE
            GOBACK.
+
+       1000-AUDIT-STEP.
+           PERFORM 1100-CLASSIFY-SEVERITY
+           MOVE STEP-STATUS-JOB-NAME TO WS-AUDIT-JOB-NAME
+           MOVE STEP-STATUS-STEP-NAME TO WS-AUDIT-STEP-NAME
+           MOVE STEP-STATUS-PROC-STEP TO WS-AUDIT-PROC-STEP
+           MOVE STEP-STATUS-RETURN-CODE TO WS-AUDIT-RETURN-CODE
+           MOVE WS-SEVERITY TO WS-AUDIT-SEVERITY
+           MOVE WS-AUDIT-LINE TO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           IF WS-SEVERITY-ERROR OR WS-SEVERITY-CRITICAL
+               PERFORM 1200-WRITE-ALERT
+           END-IF
+           IF STEP-STATUS-RETURN-CODE > WS-WORST-RETURN-CODE
+               MOVE STEP-STATUS-RETURN-CODE TO WS-WORST-RETURN-CODE
+           END-IF.
+
+       1100-CLASSIFY-SEVERITY.
+           EVALUATE TRUE
+               WHEN STEP-STATUS-RETURN-CODE = 0
+                   SET WS-SEVERITY-OK TO TRUE
+               WHEN STEP-STATUS-RETURN-CODE >= 1 AND
+                    STEP-STATUS-RETURN-CODE <= 4
+                   SET WS-SEVERITY-WARNING TO TRUE
+               WHEN STEP-STATUS-RETURN-CODE >= 5 AND
+                    STEP-STATUS-RETURN-CODE <= 11
+                   SET WS-SEVERITY-ERROR TO TRUE
+               WHEN OTHER
+                   SET WS-SEVERITY-CRITICAL TO TRUE
+           END-EVALUATE.
+
+       1200-WRITE-ALERT.
+           MOVE STEP-STATUS-JOB-NAME TO ALERT-JOB-NAME
+           MOVE STEP-STATUS-STEP-NAME TO ALERT-STEP-NAME
+           MOVE WS-SEVERITY TO ALERT-SEVERITY
+           MOVE STEP-STATUS-RETURN-CODE TO ALERT-RETURN-CODE
+           MOVE 'STEP ENDED WITH A NON-ZERO RETURN CODE'
+               TO ALERT-MESSAGE
+           WRITE ALERT-RECORD.
+
+       3000-SET-JOB-RETURN-CODE.
+           MOVE WS-WORST-RETURN-CODE TO RETURN-CODE
+           IF RETURN-CODE = 0
+               DISPLAY 'OK'
+           ELSE
+               PERFORM 3100-CLASSIFY-JOB-SEVERITY
+               DISPLAY 'JOB COMPLETED WITH ' WS-SEVERITY
+                   ' - WORST RETURN CODE ' WS-WORST-RETURN-CODE
+           END-IF.
+
+       3100-CLASSIFY-JOB-SEVERITY.
+           EVALUATE TRUE
+               WHEN WS-WORST-RETURN-CODE >= 1 AND
+                    WS-WORST-RETURN-CODE <= 4
+                   SET WS-SEVERITY-WARNING TO TRUE
+               WHEN WS-WORST-RETURN-CODE >= 5 AND
+                    WS-WORST-RETURN-CODE <= 11
+                   SET WS-SEVERITY-ERROR TO TRUE
+               WHEN OTHER
+                   SET WS-SEVERITY-CRITICAL TO TRUE
+           END-EVALUATE.
