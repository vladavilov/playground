@@ -0,0 +1,8 @@
+      *****************************************************************
+      * VSAM-SWITCH-RECORD - single-record control file telling the   *
+      * batch customer-lookup run whether to read the nightly VSAM    *
+      * extract (CUSTEXT) instead of going to DB2 directly. Absent or *
+      * any value other than 'Y' means "go to DB2" (the old path).    *
+      *****************************************************************
+       01  VSAM-SWITCH-RECORD.
+           05  VSAM-SWITCH-VALUE          PIC X(1).
