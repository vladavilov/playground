@@ -0,0 +1,20 @@
+      *****************************************************************
+      * AUDIT-LOCAL-RECORD - local sequential mirror of a CUSTOMER-    *
+      * AUDIT row. Used only by SQLDEMO's VSAM lookup path (see the    *
+      * VSAM-SWITCH-FILE in exec_sql_block.cbl) so that switching to   *
+      * the nightly VSAM extract to cut DB2 contention during the     *
+      * batch window does not itself force one DB2 INSERT per row.    *
+      * AUDITLD (audit_local_loader.cbl) loads LCLAUDIT into            *
+      * CUSTOMER-AUDIT afterwards; the DB2 lookup path still audits    *
+      * directly since it is already talking to DB2 for every row.    *
+      *****************************************************************
+       01  AUDIT-LOCAL-RECORD.
+           05  AUDIT-LOCAL-JOB-NAME       PIC X(8).
+           05  FILLER                     PIC X(2) VALUE SPACES.
+           05  AUDIT-LOCAL-CUST-ID        PIC 9(4).
+           05  FILLER                     PIC X(2) VALUE SPACES.
+           05  AUDIT-LOCAL-HIT-MISS       PIC X(1).
+           05  FILLER                     PIC X(2) VALUE SPACES.
+           05  AUDIT-LOCAL-DATE           PIC 9(8).
+           05  FILLER                     PIC X(2) VALUE SPACES.
+           05  AUDIT-LOCAL-TIME           PIC 9(8).
